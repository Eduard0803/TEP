@@ -0,0 +1,9 @@
+*> RESTART - checkpoint record for HELLOBATCH. Holds the number
+*> of the last transaction-file record that was processed
+*> (summed or rejected) and the grand total accumulated through
+*> that record, so a rerun after an abend can skip the pairs
+*> already handled and pick the running total back up instead of
+*> reprocessing the input file from record one and total zero.
+01 restart-control-record.
+    05 restart-last-record-number PIC 9(8).
+    05 restart-grand-total PIC S9(7) SIGN IS LEADING SEPARATE.
