@@ -0,0 +1,6 @@
+*> CTLTOTAL - small control file record carrying the grand
+*> total a feeder system already expects this batch run's
+*> pairs to add up to, so HELLOBATCH can flag a mismatch
+*> instead of leaving the comparison to the operator.
+01 control-total-record.
+    05 ctl-expected-total PIC S9(7) SIGN IS LEADING SEPARATE.
