@@ -0,0 +1,12 @@
+*> TWONUMWS - shared record layout for a pair of numbers to be
+*> summed and their result. COPY this into any program that
+*> performs the standard
+*>     ADD first_number TO second_number GIVING result
+*> summation, so the record layout stays consistent shop-wide.
+*> SIGN IS LEADING SEPARATE so an ACCEPT of a signed figure reads a
+*> plain leading '+'/'-' character instead of relying on the
+*> runtime's overpunch sign-entry convention.
+01 two-number-pair.
+    05 first_number PIC S9(5) SIGN IS LEADING SEPARATE.
+    05 second_number PIC S9(5) SIGN IS LEADING SEPARATE.
+    05 result PIC S9(5) SIGN IS LEADING SEPARATE.
