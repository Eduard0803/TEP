@@ -0,0 +1,11 @@
+*> AUDITREC - audit trail record. One record is appended for
+*> every sum performed by any program in the shop (interactive
+*> or batch), so the inquiry screen can look up what ran when.
+01 audit-record.
+    05 audit-run-date PIC 9(8).
+    05 audit-run-time PIC 9(6).
+    05 audit-operator-id PIC X(8).
+    05 audit-first-number PIC S9(5).
+    05 audit-second-number PIC S9(5).
+    05 audit-result PIC S9(5).
+    05 audit-source PIC X(8).
