@@ -0,0 +1,50 @@
+//HELLOBAT JOB (ACCTG),'DAILY SUM BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Overnight batch window job stream for HELLOBATCH.             *
+//* Drives the day's input file of number pairs through the       *
+//* summation program unattended, so the printed control-total    *
+//* report is simply waiting for review in the morning.           *
+//*                                                                *
+//* A plain resubmission of this job from the top is normally      *
+//* sufficient after an abend: HELLOBATCH's own checkpoint (see     *
+//* RESTCTL DD) picks back up where it left off rather than         *
+//* reprocessing the whole TRANSIN file. The one exception is       *
+//* SUMRPT below - CLRRPT must NOT re-run on that resubmission, so   *
+//* operations should resubmit with RESTART=HELLOSUM (a JCL          *
+//* override, not hardcoded here) whenever resuming after an abend;  *
+//* a fresh night's run is submitted as shown, with no RESTART=.     *
+//*--------------------------------------------------------------*
+//*--------------------------------------------------------------*
+//* CLRRPT deletes any leftover PROD.HELLO.SUMRPT from a prior      *
+//* night before HELLOSUM creates this run's report. DISP=(MOD,     *
+//* DELETE) tolerates the dataset not existing yet (first-ever       *
+//* run) the same way it tolerates an existing one left over from    *
+//* last night. On a RESTART=HELLOSUM resubmission this step is      *
+//* skipped entirely, so a partially-written SUMRPT from the run      *
+//* that abended survives for HELLOSUM's OPEN EXTEND (req 008) to     *
+//* append to - a single DD disposition on HELLOSUM alone can't       *
+//* conditionally truncate-or-append depending on whether this is     *
+//* a fresh run or a resumed one, so that decision has to be made      *
+//* by whether CLRRPT ran at all.                                      *
+//*--------------------------------------------------------------*
+//CLRRPT   EXEC PGM=IEFBR14
+//SUMRPT   DD DSN=PROD.HELLO.SUMRPT,DISP=(MOD,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//HELLOSUM EXEC PGM=HELLOBATCH,PARM='NIGHTLY'
+//TRANSIN  DD DSN=PROD.HELLO.TRANSIN,DISP=SHR
+//SUMRPT   DD DSN=PROD.HELLO.SUMRPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//AUDITLOG DD DSN=PROD.HELLO.AUDITLOG,DISP=MOD,
+//             SPACE=(TRK,(5,5),RLSE)
+//CTLTOTAL DD DSN=PROD.HELLO.CTLTOTAL,DISP=SHR
+//*--------------------------------------------------------------*
+//* RESTCTL holds a single checkpoint record that HELLOBATCH      *
+//* rewrites in full (OPEN OUTPUT) after every transaction, it    *
+//* is not appended to like AUDITLOG - so DISP=OLD, not MOD, is    *
+//* the correct disposition here. PROD.HELLO.RESTCTL must be      *
+//* allocated once ahead of time (e.g. a one-time IEFBR14 step)    *
+//* before this job's first run.                                  *
+//*--------------------------------------------------------------*
+//RESTCTL  DD DSN=PROD.HELLO.RESTCTL,DISP=OLD
+//SYSOUT   DD SYSOUT=*
