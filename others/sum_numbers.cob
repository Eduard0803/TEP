@@ -2,20 +2,81 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. 'HelloWorld'.
 AUTHOR. "@eduard0803".
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL audit-file ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-audit-file-status.
+
 DATA DIVISION.
+FILE SECTION.
+FD audit-file.
+COPY AUDITREC.
+
 WORKING-STORAGE SECTION.
-01 first_number PIC 9(5).
-01 second_number PIC 9(5).
-01 result PIC 9(5).
+COPY TWONUMWS.
+01 ws-audit-file-status PIC X(2).
+01 ws-size-error-flag PIC X VALUE 'N'.
+01 ws-run-date PIC 9(8).
+01 ws-run-time-8 PIC 9(8).
+01 ws-run-time PIC 9(6).
+01 ws-operator-id PIC X(8).
+01 ws-expected-total PIC S9(5) SIGN IS LEADING SEPARATE.
 
 PROCEDURE DIVISION.
-    DISPLAY 'Enter with the first number: ' NO ADVANCING.
+    ACCEPT ws-run-date FROM DATE YYYYMMDD.
+      *> ACCEPT FROM TIME yields an 8-digit HHMMSSss value; a direct
+      *> ACCEPT into a 6-digit field truncates the high-order digits
+      *> (the hour), not the low-order hundredths, so the hour has to
+      *> be pulled off an 8-digit intermediate instead.
+    ACCEPT ws-run-time-8 FROM TIME.
+    MOVE ws-run-time-8(1:6) TO ws-run-time.
+
+    DISPLAY 'Enter with the operator id: ' NO ADVANCING.
+    ACCEPT ws-operator-id.
+
+    DISPLAY 'Enter with the first number (+/-): ' NO ADVANCING.
     ACCEPT first_number.
 
-    DISPLAY 'Enter with the second number: ' NO ADVANCING.
+    DISPLAY 'Enter with the second number (+/-): ' NO ADVANCING.
     ACCEPT second_number.
-    
-    ADD first_number TO second_number GIVING result.
-    DISPLAY 'SUM = ' result.
+
+    MOVE 'N' TO ws-size-error-flag.
+    ADD first_number TO second_number GIVING result
+        ON SIZE ERROR
+            MOVE 'Y' TO ws-size-error-flag
+            DISPLAY 'SUM REJECTED - result exceeds PIC S9(5)'
+        NOT ON SIZE ERROR
+            DISPLAY 'SUM = ' result
+    END-ADD.
+
+    IF ws-size-error-flag = 'N'
+        DISPLAY 'Enter with the expected total, or zero to skip: '
+            NO ADVANCING
+        ACCEPT ws-expected-total
+        IF ws-expected-total NOT = ZERO AND ws-expected-total NOT = result
+            DISPLAY 'RECONCILIATION MISMATCH - expected ' ws-expected-total
+                ' but got ' result
+        END-IF
+        PERFORM write-audit-record
+    END-IF.
 
     STOP RUN.
+
+write-audit-record.
+    OPEN EXTEND audit-file.
+    IF ws-audit-file-status = '35'
+        OPEN OUTPUT audit-file
+    END-IF.
+
+    MOVE ws-run-date TO audit-run-date.
+    MOVE ws-run-time TO audit-run-time.
+    MOVE ws-operator-id TO audit-operator-id.
+    MOVE first_number TO audit-first-number.
+    MOVE second_number TO audit-second-number.
+    MOVE result TO audit-result.
+    MOVE 'HELLOINT' TO audit-source.
+    WRITE audit-record.
+
+    CLOSE audit-file.
