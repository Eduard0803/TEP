@@ -0,0 +1,269 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. 'HELLOBATCH'.
+AUTHOR. "@eduard0803".
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT transaction-file ASSIGN TO "TRANSIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-transaction-file-status.
+
+    SELECT report-file ASSIGN TO "SUMRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-report-file-status.
+
+    SELECT OPTIONAL audit-file ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-audit-file-status.
+
+    SELECT OPTIONAL control-file ASSIGN TO "CTLTOTAL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-control-file-status.
+
+    SELECT OPTIONAL restart-file ASSIGN TO "RESTCTL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-restart-file-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD transaction-file.
+01 transaction-record.
+    05 tran-first-number PIC S9(5) SIGN IS LEADING SEPARATE.
+    05 tran-second-number PIC S9(5) SIGN IS LEADING SEPARATE.
+
+FD report-file.
+01 report-line PIC X(80).
+
+FD audit-file.
+COPY AUDITREC.
+
+FD control-file.
+COPY CTLTOTAL.
+
+FD restart-file.
+COPY RESTART.
+
+WORKING-STORAGE SECTION.
+COPY TWONUMWS.
+01 ws-transaction-file-status PIC X(2).
+01 ws-report-file-status PIC X(2).
+01 ws-audit-file-status PIC X(2).
+01 ws-control-file-status PIC X(2).
+01 ws-restart-file-status PIC X(2).
+01 ws-end-of-file-flag PIC X VALUE 'N'.
+01 ws-size-error-flag PIC X VALUE 'N'.
+01 ws-grand-total PIC S9(7) VALUE ZERO.
+01 ws-run-date PIC 9(8).
+01 ws-run-time-8 PIC 9(8).
+01 ws-run-time PIC 9(6).
+01 ws-operator-id PIC X(8).
+01 ws-expected-total PIC S9(7) VALUE ZERO.
+01 ws-have-expected-total PIC X VALUE 'N'.
+01 ws-record-number PIC 9(8) VALUE ZERO.
+01 ws-start-record PIC 9(8) VALUE ZERO.
+
+01 report-resume-line.
+    05 FILLER PIC X(32)
+        VALUE 'RESUMED AFTER CHECKPOINT - SKIP'.
+    05 rs-start-record PIC ZZZZZZZ9.
+    05 FILLER PIC X(10) VALUE ' RECORD(S)'.
+
+01 report-header-line.
+    05 FILLER PIC X(30) VALUE 'HELLOBATCH SUM CONTROL REPORT'.
+    05 FILLER PIC X(7) VALUE '  DATE:'.
+    05 rh-date PIC 9(8).
+    05 FILLER PIC X(7) VALUE '  TIME:'.
+    05 rh-time PIC 9(6).
+
+01 report-detail-line.
+    05 FILLER PIC X(7) VALUE '  FIRST'.
+    05 rd-first-number PIC -ZZZZ9.
+    05 FILLER PIC X(8) VALUE '  SECOND'.
+    05 rd-second-number PIC -ZZZZ9.
+    05 FILLER PIC X(8) VALUE '  RESULT'.
+    05 rd-result PIC -ZZZZ9.
+
+01 report-total-line.
+    05 FILLER PIC X(21) VALUE 'GRAND CONTROL TOTAL ='.
+    05 rt-grand-total PIC -ZZZZZZ9.
+
+01 report-error-line.
+    05 FILLER PIC X(7) VALUE '  FIRST'.
+    05 re-first-number PIC -ZZZZ9.
+    05 FILLER PIC X(8) VALUE '  SECOND'.
+    05 re-second-number PIC -ZZZZ9.
+    05 FILLER PIC X(28)
+        VALUE '  RESULT REJECTED - OVERFLOW'.
+
+01 report-reconciliation-line.
+    05 FILLER PIC X(28) VALUE 'RECONCILIATION - EXPECTED ='.
+    05 rr-expected-total PIC -ZZZZZZ9.
+    05 FILLER PIC X(10) VALUE '  ACTUAL ='.
+    05 rr-actual-total PIC -ZZZZZZ9.
+    05 FILLER PIC X(2) VALUE SPACES.
+    05 rr-status PIC X(9).
+
+PROCEDURE DIVISION.
+main-control.
+    ACCEPT ws-run-date FROM DATE YYYYMMDD.
+      *> ACCEPT FROM TIME yields an 8-digit HHMMSSss value; a direct
+      *> ACCEPT into a 6-digit field truncates the high-order digits
+      *> (the hour), not the low-order hundredths, so the hour has to
+      *> be pulled off an 8-digit intermediate instead.
+    ACCEPT ws-run-time-8 FROM TIME.
+    MOVE ws-run-time-8(1:6) TO ws-run-time.
+
+    ACCEPT ws-operator-id FROM COMMAND-LINE.
+    IF ws-operator-id = SPACE
+        MOVE 'BATCH' TO ws-operator-id
+    END-IF.
+
+    OPEN INPUT transaction-file.
+    IF ws-transaction-file-status NOT = '00'
+        DISPLAY 'TRANSIN NOT AVAILABLE - ABENDING RUN'
+        STOP RUN
+    END-IF.
+
+    OPEN EXTEND audit-file.
+    IF ws-audit-file-status = '35'
+        OPEN OUTPUT audit-file
+    END-IF.
+
+    OPEN INPUT control-file.
+    IF ws-control-file-status = '00'
+        READ control-file
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE ctl-expected-total TO ws-expected-total
+                MOVE 'Y' TO ws-have-expected-total
+        END-READ
+        CLOSE control-file
+    END-IF.
+
+    OPEN INPUT restart-file.
+    IF ws-restart-file-status = '00'
+        READ restart-file
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE restart-last-record-number TO ws-start-record
+                MOVE restart-grand-total TO ws-grand-total
+        END-READ
+        CLOSE restart-file
+    END-IF.
+    IF ws-start-record > ZERO
+        DISPLAY 'RESUMING AFTER CHECKPOINT - skipping first '
+            ws-start-record ' record(s), prior grand total '
+            ws-grand-total
+    END-IF.
+
+    IF ws-start-record > ZERO
+        OPEN EXTEND report-file
+        IF ws-report-file-status = '35'
+            OPEN OUTPUT report-file
+        END-IF
+        MOVE ws-start-record TO rs-start-record
+        WRITE report-line FROM report-resume-line
+    ELSE
+        OPEN OUTPUT report-file
+    END-IF.
+
+    MOVE ws-run-date TO rh-date.
+    MOVE ws-run-time TO rh-time.
+    WRITE report-line FROM report-header-line.
+
+    PERFORM UNTIL ws-end-of-file-flag = 'Y'
+        READ transaction-file
+            AT END
+                MOVE 'Y' TO ws-end-of-file-flag
+            NOT AT END
+                ADD 1 TO ws-record-number
+                IF ws-record-number > ws-start-record
+                    PERFORM sum-one-pair
+                    PERFORM write-restart-checkpoint
+                END-IF
+        END-READ
+    END-PERFORM.
+
+    MOVE ws-grand-total TO rt-grand-total.
+    WRITE report-line FROM report-total-line.
+
+    IF ws-have-expected-total = 'Y'
+        MOVE ws-expected-total TO rr-expected-total
+        MOVE ws-grand-total TO rr-actual-total
+        IF ws-expected-total = ws-grand-total
+            MOVE 'MATCH' TO rr-status
+        ELSE
+            MOVE 'MISMATCH' TO rr-status
+            DISPLAY 'RECONCILIATION MISMATCH - expected '
+                ws-expected-total ' but got ' ws-grand-total
+        END-IF
+        WRITE report-line FROM report-reconciliation-line
+    END-IF.
+
+    PERFORM clear-restart-checkpoint.
+
+    CLOSE transaction-file.
+    CLOSE report-file.
+    CLOSE audit-file.
+
+    STOP RUN.
+
+sum-one-pair.
+    MOVE tran-first-number TO first_number.
+    MOVE tran-second-number TO second_number.
+
+    MOVE 'N' TO ws-size-error-flag.
+    ADD first_number TO second_number GIVING result
+        ON SIZE ERROR
+            MOVE 'Y' TO ws-size-error-flag
+    END-ADD.
+
+    IF ws-size-error-flag = 'Y'
+        DISPLAY 'SUM REJECTED - result exceeds PIC S9(5)'
+        MOVE first_number TO re-first-number
+        MOVE second_number TO re-second-number
+        WRITE report-line FROM report-error-line
+    ELSE
+        DISPLAY 'SUM = ' result
+        ADD result TO ws-grand-total
+        MOVE first_number TO rd-first-number
+        MOVE second_number TO rd-second-number
+        MOVE result TO rd-result
+        WRITE report-line FROM report-detail-line
+        PERFORM write-audit-record
+    END-IF.
+
+      *> Re-opens RESTCTL for every record rather than once per run
+      *> so the checkpoint on disk is current no matter where an
+      *> abend hits; a rerun never has to redo more than one pair.
+write-restart-checkpoint.
+    MOVE ws-record-number TO restart-last-record-number.
+    MOVE ws-grand-total TO restart-grand-total.
+    OPEN OUTPUT restart-file.
+    WRITE restart-control-record.
+    CLOSE restart-file.
+
+      *> Reaching end-of-file normally means this run has no
+      *> in-flight pair to resume - clear the checkpoint so a
+      *> following run starts fresh from record one instead of
+      *> treating the whole file as already done. Only an abend
+      *> (which skips this paragraph) should leave RESTCTL non-zero.
+clear-restart-checkpoint.
+    MOVE ZERO TO restart-last-record-number.
+    MOVE ZERO TO restart-grand-total.
+    OPEN OUTPUT restart-file.
+    WRITE restart-control-record.
+    CLOSE restart-file.
+
+write-audit-record.
+    MOVE ws-run-date TO audit-run-date.
+    MOVE ws-run-time TO audit-run-time.
+    MOVE ws-operator-id TO audit-operator-id.
+    MOVE first_number TO audit-first-number.
+    MOVE second_number TO audit-second-number.
+    MOVE result TO audit-result.
+    MOVE 'HELLOBAT' TO audit-source.
+    WRITE audit-record.
