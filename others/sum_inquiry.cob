@@ -0,0 +1,189 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. 'HELLOINQ'.
+AUTHOR. "@eduard0803".
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL audit-file ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-audit-file-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD audit-file.
+COPY AUDITREC.
+
+WORKING-STORAGE SECTION.
+COPY TWONUMWS.
+01 ws-audit-file-status PIC X(2).
+01 ws-end-of-file-flag PIC X VALUE 'N'.
+01 ws-match-count PIC 9(4) VALUE ZERO.
+01 ws-found-count PIC 9(8) VALUE ZERO.
+01 ws-size-error-flag PIC X VALUE 'N'.
+01 ws-run-date PIC 9(8).
+01 ws-run-time-8 PIC 9(8).
+01 ws-run-time PIC 9(6).
+01 ws-operator-id PIC X(8).
+01 ws-table-index PIC 9(4).
+01 ws-search-date PIC 9(8) VALUE ZERO.
+01 ws-search-operator PIC X(8) VALUE SPACE.
+01 ws-resubmit-choice PIC X VALUE 'N'.
+
+      *> Matches are collected here during the sequential scan of
+      *> AUDITLOG, then walked after the file is closed, so offering
+      *> to resubmit a corrected pair never has to hold the audit
+      *> file open for both read and write at the same time.
+01 match-table.
+    05 match-entry OCCURS 50 TIMES INDEXED BY match-idx.
+        10 match-date PIC 9(8).
+        10 match-time PIC 9(6).
+        10 match-operator PIC X(8).
+        10 match-first PIC S9(5).
+        10 match-second PIC S9(5).
+        10 match-result PIC S9(5).
+        10 match-source PIC X(8).
+
+SCREEN SECTION.
+01 search-screen.
+    05 BLANK SCREEN.
+    05 LINE 1 COLUMN 1 VALUE 'HELLOINQ - PRIOR SUM INQUIRY / MAINTENANCE'.
+    05 LINE 3 COLUMN 1 VALUE 'Search date (YYYYMMDD, zero = any):'.
+    05 LINE 3 COLUMN 40 PIC 9(8) USING ws-search-date.
+    05 LINE 4 COLUMN 1 VALUE 'Search operator id (spaces = any):'.
+    05 LINE 4 COLUMN 40 PIC X(8) USING ws-search-operator.
+
+01 result-screen.
+    05 BLANK SCREEN.
+    05 LINE 1 COLUMN 1 VALUE 'HELLOINQ - MATCHING AUDIT RECORD'.
+    05 LINE 2 COLUMN 1 PIC 9(8) USING match-date (match-idx).
+    05 LINE 2 COLUMN 12 PIC 9(6) USING match-time (match-idx).
+    05 LINE 2 COLUMN 21 PIC X(8) USING match-operator (match-idx).
+    05 LINE 2 COLUMN 31 PIC -ZZZZ9 USING match-first (match-idx).
+    05 LINE 2 COLUMN 40 PIC -ZZZZ9 USING match-second (match-idx).
+    05 LINE 2 COLUMN 49 PIC -ZZZZ9 USING match-result (match-idx).
+    05 LINE 2 COLUMN 58 PIC X(8) USING match-source (match-idx).
+
+01 resubmit-screen.
+    05 BLANK SCREEN.
+    05 LINE 1 COLUMN 1 VALUE 'HELLOINQ - RESUBMIT CORRECTED PAIR'.
+    05 LINE 3 COLUMN 1 VALUE 'Resubmit this pair - Y/N:'.
+    05 LINE 3 COLUMN 28 PIC X USING ws-resubmit-choice.
+    05 LINE 4 COLUMN 1 VALUE 'Corrected first number (+/-):'.
+    05 LINE 4 COLUMN 32 PIC S9(5) USING first_number.
+    05 LINE 5 COLUMN 1 VALUE 'Corrected second number (+/-):'.
+    05 LINE 5 COLUMN 32 PIC S9(5) USING second_number.
+
+PROCEDURE DIVISION.
+main-control.
+    ACCEPT ws-run-date FROM DATE YYYYMMDD.
+      *> ACCEPT FROM TIME yields an 8-digit HHMMSSss value; a direct
+      *> ACCEPT into a 6-digit field truncates the high-order digits
+      *> (the hour), not the low-order hundredths, so the hour has to
+      *> be pulled off an 8-digit intermediate instead.
+    ACCEPT ws-run-time-8 FROM TIME.
+    MOVE ws-run-time-8(1:6) TO ws-run-time.
+
+    DISPLAY 'Enter with the operator id: ' NO ADVANCING.
+    ACCEPT ws-operator-id.
+
+    DISPLAY search-screen.
+    ACCEPT search-screen.
+
+    PERFORM scan-audit-file.
+
+    IF ws-match-count = ZERO
+        DISPLAY 'NO MATCHING AUDIT RECORDS FOUND'
+    ELSE
+        PERFORM review-matches
+    END-IF.
+
+    STOP RUN.
+
+scan-audit-file.
+    OPEN INPUT audit-file.
+    IF ws-audit-file-status NOT = '00'
+        DISPLAY 'AUDITLOG NOT AVAILABLE FOR INQUIRY'
+    ELSE
+        PERFORM UNTIL ws-end-of-file-flag = 'Y'
+            READ audit-file
+                AT END
+                    MOVE 'Y' TO ws-end-of-file-flag
+                NOT AT END
+                    PERFORM evaluate-one-record
+            END-READ
+        END-PERFORM
+        CLOSE audit-file
+    END-IF.
+
+evaluate-one-record.
+    IF (ws-search-date = ZERO OR ws-search-date = audit-run-date)
+        AND (ws-search-operator = SPACE
+             OR ws-search-operator = audit-operator-id)
+        ADD 1 TO ws-found-count
+        IF ws-match-count < 50
+            ADD 1 TO ws-match-count
+            SET match-idx TO ws-match-count
+            MOVE audit-run-date TO match-date (match-idx)
+            MOVE audit-run-time TO match-time (match-idx)
+            MOVE audit-operator-id TO match-operator (match-idx)
+            MOVE audit-first-number TO match-first (match-idx)
+            MOVE audit-second-number TO match-second (match-idx)
+            MOVE audit-result TO match-result (match-idx)
+            MOVE audit-source TO match-source (match-idx)
+        END-IF
+    END-IF.
+
+review-matches.
+    IF ws-found-count > 50
+        DISPLAY 'MORE THAN 50 MATCHES - SHOWING FIRST 50 ONLY'
+    END-IF.
+
+    PERFORM VARYING ws-table-index FROM 1 BY 1
+        UNTIL ws-table-index > ws-match-count
+            OR ws-table-index > 50
+        SET match-idx TO ws-table-index
+        DISPLAY result-screen
+        ACCEPT result-screen
+        PERFORM maybe-resubmit-pair
+    END-PERFORM.
+
+maybe-resubmit-pair.
+    MOVE 'N' TO ws-resubmit-choice.
+    MOVE match-first (match-idx) TO first_number.
+    MOVE match-second (match-idx) TO second_number.
+
+    DISPLAY resubmit-screen.
+    ACCEPT resubmit-screen.
+
+    IF ws-resubmit-choice = 'Y' OR ws-resubmit-choice = 'y'
+        MOVE 'N' TO ws-size-error-flag
+        ADD first_number TO second_number GIVING result
+            ON SIZE ERROR
+                MOVE 'Y' TO ws-size-error-flag
+        END-ADD
+
+        IF ws-size-error-flag = 'Y'
+            DISPLAY 'SUM REJECTED - result exceeds PIC S9(5)'
+        ELSE
+            DISPLAY 'CORRECTED SUM = ' result
+            PERFORM write-correction-record
+        END-IF
+    END-IF.
+
+write-correction-record.
+    OPEN EXTEND audit-file.
+    IF ws-audit-file-status = '35'
+        OPEN OUTPUT audit-file
+    END-IF.
+
+    MOVE ws-run-date TO audit-run-date.
+    MOVE ws-run-time TO audit-run-time.
+    MOVE ws-operator-id TO audit-operator-id.
+    MOVE first_number TO audit-first-number.
+    MOVE second_number TO audit-second-number.
+    MOVE result TO audit-result.
+    MOVE 'HELLOINQ' TO audit-source.
+    WRITE audit-record.
+
+    CLOSE audit-file.
